@@ -43,6 +43,29 @@
            alternate record key is fr_annee WITH DUPLICATES
            file status is cr_frapportsPaie.
 
+           select fbulletinDoc assign to WS-NOM-FICHIER-BULLETIN
+           organization is line sequential
+           file status is cr_fbulletinDoc.
+
+           select fcomptes assign to "comptes.dat"
+           organization indexed
+           access mode is dynamic
+           record key is fc_identifiant
+           file status is cr_fcomptes.
+
+           select fconges assign to "conges.dat"
+           organization indexed
+           access mode is dynamic
+           record key is fco_cleConge
+           alternate record key is fco_identifiant WITH DUPLICATES
+           file status is cr_fconges.
+
+           select farchiveEmployes assign to "archiveEmployes.dat"
+           organization indexed
+           access mode is dynamic
+           record key is fa_numIdentification
+           file status is cr_farchiveEmployes.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -69,9 +92,12 @@
               03 fbp_identifiant   PIC X(10).
            02 fbp_jour             PIC 9(2).
            02 fbp_heuresTravailles PIC 9(3)V99.
+           02 fbp_heuresNormales       PIC 9(3)V99.
+           02 fbp_heuresSupplementaires PIC 9(3)V99.
            02 fbp_montantAvantages PIC 9(10)V99.
            02 fbp_salaireBrut      PIC 9(10)V99.
            02 fbp_cotisations      PIC 9(10)V99.
+           02 fbp_impotRevenu      PIC 9(10)V99.
            02 fbp_autresDeductions PIC 9(10)V99.
            02 fbp_salaireNet       PIC 9(10)V99.
 
@@ -81,9 +107,37 @@
                03 fr_mois          PIC 9(2).
                03 fr_annee         PIC 9(4).
            02 fr_totalSalaires         PIC 9(10)V99.
-           02 fr_totalImpots           PIC 9(10)V99.
+           02 fr_totalCotisations      PIC 9(10)V99.
+           02 fr_totalImpotRevenu      PIC 9(10)V99.
            02 fr_totalAutresDeductions PIC 9(10)V99.
 
+       FD fbulletinDoc.
+       01 ligne-bulletin PIC X(80).
+
+       FD fcomptes.
+       01 tamp_fcomptes.
+           02 fc_identifiant   PIC X(20).
+           02 fc_motDePasse    PIC X(10).
+           02 fc_niveauAcces   PIC A(1).
+
+       FD fconges.
+       01 tamp_fconges.
+           02 fco_cleConge.
+              03 fco_identifiant   PIC X(10).
+              03 fco_mois          PIC 9(2).
+              03 fco_annee         PIC 9(4).
+           02 fco_soldeConges      PIC 9(3)V99.
+           02 fco_joursPris        PIC 9(3)V99.
+           02 fco_typeConge        PIC A(1).
+
+       FD farchiveEmployes.
+       01 tamp_farchiveEmployes.
+           02 fa_numIdentification PIC X(10).
+           02 fa_nom                PIC A(20).
+           02 fa_prenom             PIC A(20).
+           02 fa_dateEmbauche       PIC X(10).
+           02 fa_metier             PIC A(20).
+           02 fa_dateSortie         PIC X(10).
 
        WORKING-STORAGE SECTION.
        01 CHOICE PIC 9(2).
@@ -121,6 +175,22 @@
          "Afficher tous les employes".
          05 OPTION-14 PIC X(80) VALUE
          "Retirer des metiers".
+         05 OPTION-15 PIC X(80) VALUE
+         "Changer mon mot de passe".
+         05 OPTION-16 PIC X(80) VALUE
+         "Gerer les comptes utilisateurs".
+         05 OPTION-17 PIC X(80) VALUE
+         "Gerer les conges et absences".
+         05 OPTION-18 PIC X(80) VALUE
+         "Rapport de cumul annuel".
+         05 OPTION-19 PIC X(80) VALUE
+         "Rechercher un employe par nom/prenom".
+         05 OPTION-20 PIC X(80) VALUE
+         "Generer le fichier de virement bancaire".
+         05 OPTION-21 PIC X(80) VALUE
+         "Consulter les employes archives (sortis)".
+         05 OPTION-22 PIC X(80) VALUE
+         "Mettre a jour le seuil des heures supplementaires".
 
 
 
@@ -148,7 +218,11 @@
            02 temp_fbp_salaireBrut     PIC 9(10)V99.
            02 affichage_salaireBrut    PIC Z,ZZZ,ZZ9.99.
 
+           02 temp_fbp_heuresNormales       PIC 9(3)V99.
+           02 temp_fbp_heuresSupplementaires PIC 9(3)V99.
+
            02 temp_fbp_cotisations     PIC 9(10)V99.
+           02 temp_fbp_impotRevenu     PIC 9(10)V99.
 
            02 temp_fbp_autresDeductions PIC 9(10)V99.
 
@@ -178,23 +252,90 @@
            02 temp_fr_mois         PIC 9(2).
            02 temp_fr_annee        PIC 9(4).
            02 temp_fr_totalSalaires        PIC 9(10)V99.
-           02 temp_fr_totalImpots      PIC 9(10)V99.
+           02 temp_fr_totalCotisations     PIC 9(10)V99.
+           02 temp_fr_totalImpotRevenu     PIC 9(10)V99.
            02 temp_fr_totalAutresDeductions    PIC 9(10)V99.
 
 
+       01 cpt.
+           02 temp_fc_identifiant    PIC X(20).
+           02 temp_fc_motDePasse     PIC X(10).
+           02 temp_fc_motDePasse2    PIC X(10).
+           02 temp_fc_niveauAcces    PIC A(1).
+
+       01 recherche-employe.
+           02 saisie_rechercheEmploye  PIC X(20).
+           02 WS-RECHERCHE-UPPER       PIC X(20).
+           02 WS-NOM-UPPER             PIC X(20).
+           02 WS-PRENOM-UPPER          PIC X(20).
+       77 WS-LONGUEUR-RECHERCHE PIC 9(2).
+       77 WTallyNom    PIC 9(2).
+       77 WTallyPrenom PIC 9(2).
+
+       01 ra.
+           02 temp_ra_identifiant      PIC X(10).
+           02 temp_ra_annee            PIC 9(4).
+           02 cumul_ra_salaireBrut     PIC 9(12)V99.
+           02 cumul_ra_cotisations     PIC 9(12)V99.
+           02 cumul_ra_impotRevenu     PIC 9(12)V99.
+           02 cumul_ra_autresDeductions PIC 9(12)V99.
+           02 cumul_ra_salaireNet      PIC 9(12)V99.
+           02 affichage_cumul_ra       PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 conge.
+           02 temp_fco_identifiant   PIC X(10).
+           02 temp_fco_mois          PIC 9(2).
+           02 temp_fco_annee         PIC 9(4).
+           02 temp_fco_soldeConges   PIC 9(3)V99.
+           02 temp_fco_joursPris     PIC 9(3)V99.
+           02 temp_fco_typeConge     PIC A(1).
+           02 saisie_soldeConges     PIC X(8).
+           02 saisie_joursPris       PIC X(8).
+           02 affichage_joursConges  PIC ZZ9.99.
+           02 heuresADeduire         PIC 9(3)V99.
+
        01 USERNAME      PIC X(20).
-       01 PASSWORD      PIC X(10).
+       01 MOTDEPASSE      PIC X(10).
        01 NIV-ACCES     PIC A(1).
        01 TAUX-CS       PIC 9(5)V99 VALUE 0.2.
+       01 PLAFOND-CS    PIC 9(10)V99 VALUE 6000.00.
+
+      *Seuil mensuel d'heures normales (au-dela, les heures sont
+      *supplementaires et majorees par fm_tauxsupplementaire) et
+      *seuil d'alerte au-dela duquel la saisie declenche un
+      *avertissement (sans bloquer la saisie)
+       01 SEUIL-HEURES-NORMALES PIC 9(3)V99 VALUE 191.00.
+       01 SEUIL-HEURES-ALERTE   PIC 9(3)V99 VALUE 260.00.
+
+      *Bareme de l'impot sur le revenu (tranches mensuelles
+      *progressives, taux marginal applique tranche par tranche)
+       01 BAREME-IR.
+           02 BT-TRANCHE OCCURS 6 TIMES INDEXED BY IDX-TR.
+               03 BT-PLAFOND PIC 9(10)V99.
+               03 BT-TAUX    PIC 9(1)V999.
 
 
        01 temp_taux_cs PIC 9(5)V99.
+       01 temp_seuil_heures PIC 9(3)V99.
        01 tentative PIC 9(1).
 
        77 cr_femployes PIC 9(2).
        77 cr_fmetiers PIC 9(2).
        77 cr_fbulletinsPaie PIC 9(2).
        77 cr_frapportsPaie PIC 9(2).
+       77 cr_fbulletinDoc PIC 9(2).
+       77 cr_fcomptes PIC 9(2).
+       77 cr_fconges PIC 9(2).
+       77 cr_farchiveEmployes PIC 9(2).
+       77 WHeuresParJourConge PIC 9(2)V99 VALUE 8.00.
+       77 WPremiereFoisEmployes PIC 9.
+       77 WPremiereFoisMetiers  PIC 9.
+       77 WPremiereFoisComptes  PIC 9.
+
+       01 WS-NOM-FICHIER-BULLETIN PIC X(40).
+       01 WS-NOM-EMPLOYE-DOC      PIC A(20).
+       01 WS-PRENOM-EMPLOYE-DOC   PIC A(20).
+       01 affichage-heures        PIC ZZ9.99.
        77 Wfin PIC 9.
        77 Wtrouve PIC 9.
        77 Wtrouve1 PIC 9.
@@ -211,20 +352,28 @@
        77 salmid PIC 9(10)V99.
        77 salnet PIC 9(10)V99.
        77 Reste    PIC 9(3).
+       77 WBaseCotisable    PIC 9(10)V99.
+       77 WBaseImposable    PIC 9(10)V99.
+       77 WPlafondPrecedent PIC 9(10)V99.
+       77 WPortionTranche   PIC 9(10)V99.
 
 
 
 
        PROCEDURE DIVISION.
 
+       MOVE 0 TO WPremiereFoisEmployes
        OPEN I-O femployes
        IF cr_femployes=35 THEN
+       MOVE 1 TO WPremiereFoisEmployes
        OPEN OUTPUT femployes
        END-IF
        CLOSE femployes
 
+       MOVE 0 TO WPremiereFoisMetiers
        OPEN I-O fmetiers
        IF cr_fmetiers=35 THEN
+       MOVE 1 TO WPremiereFoisMetiers
        OPEN OUTPUT fmetiers
        END-IF
        CLOSE fmetiers
@@ -241,20 +390,32 @@
        END-IF
        CLOSE frapportsPaie
 
+       MOVE 0 TO WPremiereFoisComptes
+       OPEN I-O fcomptes
+       IF cr_fcomptes=35 THEN
+       MOVE 1 TO WPremiereFoisComptes
+       OPEN OUTPUT fcomptes
+       END-IF
+       CLOSE fcomptes
 
+       OPEN I-O fconges
+       IF cr_fconges=35 THEN
+       OPEN OUTPUT fconges
+       END-IF
+       CLOSE fconges
 
-       OPEN OUTPUT frapportsPaie
-       OPEN OUTPUT fbulletinsPaie
-       OPEN OUTPUT fmetiers
-       OPEN OUTPUT femployes
-       CLOSE frapportsPaie
-       CLOSE fbulletinsPaie
-       CLOSE fmetiers
-       CLOSE femployes
+       OPEN I-O farchiveEmployes
+       IF cr_farchiveEmployes=35 THEN
+       OPEN OUTPUT farchiveEmployes
+       END-IF
+       CLOSE farchiveEmployes
 
 
-      *Donnees pour le TEST
+      *Donnees pour le TEST, inseree uniquement lors de la toute
+      *premiere execution (creation des fichiers), afin de ne pas
+      *ecraser les donnees deja saisies aux executions suivantes
 
+       IF WPremiereFoisMetiers = 1
        OPEN I-O fmetiers
        MOVE "DEVELOPPEUR" TO fm_nomMetier
        MOVE 12.00 TO fm_salaireBase
@@ -263,7 +424,9 @@
        WRITE tamp_fmetiers
        END-WRITE
        CLOSE fmetiers
+       END-IF
 
+       IF WPremiereFoisEmployes = 1
        OPEN I-O femployes
        MOVE "1" TO fe_numIdentification
        MOVE "Essekkaki" TO fe_nom
@@ -305,8 +468,31 @@
        WRITE tamp_femployes
        END-WRITE
        CLOSE femployes
+       END-IF
 
+       IF WPremiereFoisComptes = 1
+       OPEN I-O fcomptes
+       MOVE "admin" TO fc_identifiant
+       MOVE "admin" TO fc_motDePasse
+       MOVE "A" TO fc_niveauAcces
+       WRITE tamp_fcomptes
+       END-WRITE
+
+       MOVE "directeur" TO fc_identifiant
+       MOVE "directeur" TO fc_motDePasse
+       MOVE "B" TO fc_niveauAcces
+       WRITE tamp_fcomptes
+       END-WRITE
+
+       MOVE "employe" TO fc_identifiant
+       MOVE "employe" TO fc_motDePasse
+       MOVE "C" TO fc_niveauAcces
+       WRITE tamp_fcomptes
+       END-WRITE
+       CLOSE fcomptes
+       END-IF
 
+       PERFORM INITIALISER-BAREME-IR
 
        PERFORM MAIN
 
@@ -314,32 +500,46 @@
 
        MAIN.
        DISPLAY "BIENVENUE DANS LE LOGICIEL DE GESTION DE PAIE :"
-       DISPLAY "Veuillez-vous connecter en tant que admin ou directeur"
+       DISPLAY "Veuillez-vous connecter avec votre compte utilisateur"
        DISPLAY SEPARATOR
-       DISPLAY "Username: ".
-       ACCEPT USERNAME.
-       DISPLAY "Password: ".
-       ACCEPT PASSWORD.
-       EVALUATE USERNAME
-           WHEN "admin"
-               EVALUATE PASSWORD
-                   WHEN "admin"
-                       MOVE "A" TO NIV-ACCES
-                       PERFORM MENU-GESTIONNAIRE
-               END-EVALUATE
-
-           WHEN "directeur"
-               EVALUATE PASSWORD
-                   WHEN "directeur"
-                   MOVE "B" TO NIV-ACCES
-                   PERFORM MENU-DIRECTEUR
-               END-EVALUATE
-
-           WHEN OTHER
-               MOVE "C" TO NIV-ACCES
-               PERFORM MENU-EMPLOYE
+       MOVE 0 TO Wtrouve
+       MOVE 0 TO tentative
+       PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 OR tentative > 3
+           DISPLAY "Username: "
+           ACCEPT USERNAME
+           DISPLAY "Password: "
+           ACCEPT MOTDEPASSE
+           OPEN INPUT fcomptes
+           MOVE USERNAME TO fc_identifiant
+           READ fcomptes
+               INVALID KEY
+                   DISPLAY "Identifiant ou mot de passe incorrect"
+                   COMPUTE tentative = tentative + 1
+               NOT INVALID KEY
+                   IF fc_motDePasse = MOTDEPASSE
+                       MOVE fc_niveauAcces TO NIV-ACCES
+                       MOVE 1 TO Wtrouve
+                   ELSE
+                       DISPLAY "Identifiant ou mot de passe incorrect"
+                       COMPUTE tentative = tentative + 1
+                   END-IF
+           END-READ
+           CLOSE fcomptes
+       END-PERFORM
 
-       END-EVALUATE.
+       IF Wtrouve = 1
+           EVALUATE NIV-ACCES
+               WHEN "A"
+                   PERFORM MENU-GESTIONNAIRE
+               WHEN "B"
+                   PERFORM MENU-DIRECTEUR
+               WHEN OTHER
+                   PERFORM MENU-EMPLOYE
+           END-EVALUATE
+       ELSE
+           DISPLAY "Trop de tentatives infructueuses --> sortie"
+           STOP RUN
+       END-IF.
 
 
        MENU-GESTIONNAIRE.
@@ -352,15 +552,20 @@
            DISPLAY "3. " OPTION-3
            DISPLAY "4. " OPTION-12
            DISPLAY "5. " OPTION-13
+           DISPLAY "19. " OPTION-19
+           DISPLAY "21. " OPTION-21
            DISPLAY SEPARATOR
            DISPLAY "-------------BULLETINS DE PAIE--------------------"
            DISPLAY "6. " OPTION-4
            DISPLAY "7. " OPTION-5
            DISPLAY "8. " OPTION-10
+           DISPLAY "22. " OPTION-22
            DISPLAY SEPARATOR
            DISPLAY "-------------LES RAPPORTS DE PAIE ----------------"
            DISPLAY "9. " OPTION-6
            DISPLAY "10. " OPTION-7
+           DISPLAY "18. " OPTION-18
+           DISPLAY "20. " OPTION-20
            DISPLAY SEPARATOR
            DISPLAY "---------------LES METIERS------------------------"
            DISPLAY "11. " OPTION-8
@@ -368,6 +573,13 @@
            DISPLAY "13. " OPTION-11
            DISPLAY "14. " OPTION-14
            DISPLAY SEPARATOR
+           DISPLAY "---------------COMPTES UTILISATEURS---------------"
+           DISPLAY "15. " OPTION-15
+           DISPLAY "16. " OPTION-16
+           DISPLAY SEPARATOR
+           DISPLAY "---------------CONGES ET ABSENCES-----------------"
+           DISPLAY "17. " OPTION-17
+           DISPLAY SEPARATOR
            ACCEPT CHOICE
 
            EVALUATE CHOICE
@@ -385,6 +597,14 @@
                WHEN 4 PERFORM AFFICHER-EMPLOYE
                WHEN 5 PERFORM AFFICHER-TOUS-EMPLOYES
                WHEN 14 PERFORM RETIRER-METIER
+               WHEN 15 PERFORM CHANGER-MOT-DE-PASSE
+               WHEN 16 PERFORM GERER-COMPTES
+               WHEN 17 PERFORM GERER-CONGES
+               WHEN 18 PERFORM RAPPORT-CUMUL-ANNUEL
+               WHEN 19 PERFORM RECHERCHER-EMPLOYE
+               WHEN 20 PERFORM GENERER-VIREMENT
+               WHEN 21 PERFORM CONSULTER-ARCHIVE-EMPLOYES
+               WHEN 22 PERFORM MAJ-SEUIL-HEURES
                WHEN OTHER DISPLAY "choix non valide --> sortie"
            END-EVALUATE.
 
@@ -400,6 +620,11 @@
            DISPLAY "5. " OPTION-12
            DISPLAY "6. " OPTION-13
            DISPLAY "7. " OPTION-14
+           DISPLAY "8. " OPTION-15
+           DISPLAY "9. " OPTION-17
+           DISPLAY "10. " OPTION-18
+           DISPLAY "11. " OPTION-19
+           DISPLAY "12. " OPTION-21
 
 
            DISPLAY SEPARATOR
@@ -412,6 +637,11 @@
                WHEN 5 PERFORM AFFICHER-EMPLOYE
                WHEN 6 PERFORM AFFICHER-TOUS-EMPLOYES
                WHEN 7 PERFORM RETIRER-METIER
+               WHEN 8 PERFORM CHANGER-MOT-DE-PASSE
+               WHEN 9 PERFORM GERER-CONGES
+               WHEN 10 PERFORM RAPPORT-CUMUL-ANNUEL
+               WHEN 11 PERFORM RECHERCHER-EMPLOYE
+               WHEN 12 PERFORM CONSULTER-ARCHIVE-EMPLOYES
            END-EVALUATE.
 
 
@@ -420,11 +650,13 @@
            DISPLAY "MENU-EMPLOYE"
            DISPLAY "1. " OPTION-5
            DISPLAY "2. " OPTION-11
+           DISPLAY "3. " OPTION-15
            DISPLAY SEPARATOR
            ACCEPT CHOICE
            EVALUATE CHOICE
                WHEN 1 PERFORM CONSULTER-BP
                WHEN 2 PERFORM CONSULTER-METIERS
+               WHEN 3 PERFORM CHANGER-MOT-DE-PASSE
            END-EVALUATE.
 
 
@@ -574,6 +806,100 @@
            ACCEPT CHOICE
            PERFORM RETOUR-MENU.
 
+       RECHERCHER-EMPLOYE.
+           DISPLAY "RECHERCHER UN EMPLOYE PAR NOM OU PRENOM"
+           MOVE 0 TO WS-LONGUEUR-RECHERCHE
+           PERFORM WITH TEST AFTER UNTIL WS-LONGUEUR-RECHERCHE > 0
+               DISPLAY "Nom ou prenom (ou partie) a rechercher : "
+               ACCEPT saisie_rechercheEmploye
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                   saisie_rechercheEmploye)) TO WS-LONGUEUR-RECHERCHE
+               IF WS-LONGUEUR-RECHERCHE = 0
+                   DISPLAY "La recherche ne peut pas etre vide"
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION UPPER-CASE(saisie_rechercheEmploye) TO
+               WS-RECHERCHE-UPPER
+
+           OPEN INPUT femployes
+           MOVE 0 TO Wfin
+           MOVE 0 TO Wtrouve
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ femployes NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   MOVE FUNCTION UPPER-CASE(fe_nom) TO WS-NOM-UPPER
+                   MOVE FUNCTION UPPER-CASE(fe_prenom) TO
+                       WS-PRENOM-UPPER
+                   MOVE 0 TO WTallyNom
+                   MOVE 0 TO WTallyPrenom
+                   INSPECT WS-NOM-UPPER TALLYING WTallyNom FOR ALL
+                       WS-RECHERCHE-UPPER(1:WS-LONGUEUR-RECHERCHE)
+                   INSPECT WS-PRENOM-UPPER TALLYING WTallyPrenom FOR ALL
+                       WS-RECHERCHE-UPPER(1:WS-LONGUEUR-RECHERCHE)
+                   IF WTallyNom > 0 OR WTallyPrenom > 0
+                       MOVE 1 TO Wtrouve
+                       DISPLAY "Numero d'identification: "
+                           fe_numIdentification
+                       DISPLAY "Nom: " fe_nom
+                       DISPLAY "Prenom: " fe_prenom
+                       DISPLAY "Date d'embauche: " fe_dateEmbauche
+                       DISPLAY "Metier: " fe_metier
+                       DISPLAY SEPARATOR
+                   END-IF
+           END-PERFORM
+           IF Wtrouve = 0
+               DISPLAY "Aucun employe ne correspond a cette recherche"
+           END-IF
+           CLOSE femployes
+           DISPLAY "--fin, toucher envoi pour retourner au menu--"
+           ACCEPT CHOICE
+           PERFORM RETOUR-MENU.
+
+       CONSULTER-ARCHIVE-EMPLOYES.
+           DISPLAY "CONSULTER LES EMPLOYES ARCHIVES (SORTIS)"
+           DISPLAY SEPARATOR
+           DISPLAY "0. - Lister tous les employes archives"
+           DISPLAY "1. - Rechercher un employe archive par identifiant"
+           ACCEPT CHOICE
+           OPEN INPUT farchiveEmployes
+           IF CHOICE = 1
+               DISPLAY "Identifiant employe : "
+               ACCEPT temp_numIdentification
+               MOVE temp_numIdentification TO fa_numIdentification
+               READ farchiveEmployes
+                   INVALID KEY
+                       DISPLAY "Employe archive introuvable"
+                   NOT INVALID KEY
+                       DISPLAY "Numero d'identification: "
+                           fa_numIdentification
+                       DISPLAY "Nom: " fa_nom
+                       DISPLAY "Prenom: " fa_prenom
+                       DISPLAY "Date d'embauche: " fa_dateEmbauche
+                       DISPLAY "Metier: " fa_metier
+                       DISPLAY "Date de sortie: " fa_dateSortie
+               END-READ
+           ELSE
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ farchiveEmployes NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       DISPLAY "Numero d'identification: "
+                           fa_numIdentification
+                       DISPLAY "Nom: " fa_nom
+                       DISPLAY "Prenom: " fa_prenom
+                       DISPLAY "Date d'embauche: " fa_dateEmbauche
+                       DISPLAY "Metier: " fa_metier
+                       DISPLAY "Date de sortie: " fa_dateSortie
+                       DISPLAY SEPARATOR
+               END-PERFORM
+           END-IF
+           CLOSE farchiveEmployes
+           DISPLAY "--fin, toucher envoi pour retourner au menu--"
+           ACCEPT CHOICE
+           PERFORM RETOUR-MENU.
+
        EDITER-EMPLOYE.
            DISPLAY "EDITER EMPLOYE"
            DISPLAY "Identifiant employe : "
@@ -631,9 +957,27 @@
                    ACCEPT CHOICE
                    EVALUATE CHOICE
                        WHEN 0
+                           OPEN I-O farchiveEmployes
+                           MOVE fe_numIdentification TO
+                               fa_numIdentification
+                           MOVE fe_nom TO fa_nom
+                           MOVE fe_prenom TO fa_prenom
+                           MOVE fe_dateEmbauche TO fa_dateEmbauche
+                           MOVE fe_metier TO fa_metier
+                           STRING FUNCTION CURRENT-DATE(7:2)
+                               DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                               FUNCTION CURRENT-DATE(5:2)
+                               DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                               FUNCTION CURRENT-DATE(1:4)
+                               DELIMITED BY SIZE
+                               INTO fa_dateSortie
+                           END-STRING
+                           WRITE tamp_farchiveEmployes
+                           END-WRITE
+                           CLOSE farchiveEmployes
                            DELETE femployes RECORD
                            DISPLAY "Employe "
-            fe_nom "retire avec succes"
+            fe_nom "retire et archive avec succes"
                        WHEN OTHER
                            PERFORM RETOUR-MENU
                    END-EVALUATE
@@ -710,30 +1054,13 @@
        OPEN I-O femployes
        OPEN INPUT fmetiers
        OPEN I-O fbulletinsPaie
+       OPEN INPUT fconges
 
 
        MOVE FUNCTION CURRENT-DATE(5:2) TO fbp_mois
        MOVE FUNCTION CURRENT-DATE(1:4) TO fbp_annee
        MOVE FUNCTION CURRENT-DATE(7:2) TO fbp_jour
 
-       START fbulletinsPaie, KEY IS = fbp_annee
-       INVALID KEY DISPLAY "Verification annee: OK"
-       NOT INVALID KEY
-           START fbulletinsPaie, KEY IS = fbp_mois
-               INVALID KEY DISPLAY "Verification mois : OK"
-               NOT INVALID KEY
-                   DISPLAY "Les bulletins de paie pour ce mois ",
-                   "existent deja, impossible de les redeclarer ",
-                   "choisir l'option --consulter bulletin paie"
-                   CLOSE fbulletinsPaie
-                   CLOSE fmetiers
-                   CLOSE femployes
-                   PERFORM RETOUR-MENU
-                   STOP RUN
-           END-START
-       END-START
-
-
        DISPLAY "date du bulletin: " fbp_jour,"/" fbp_mois,"/" fbp_annee
 
        DISPLAY SEPARATOR
@@ -742,10 +1069,29 @@
        READ femployes NEXT
            AT END MOVE 1 TO Wfin
            NOT AT END
-               DISPLAY "Nom : " fe_nom
-               DISPLAY "Prenom : " fe_prenom
-               DISPLAY "Identifiant : " fe_numIdentification
-               DISPLAY SEPARATOR
+               MOVE fe_numIdentification TO fbp_identifiant
+               READ fbulletinsPaie
+                   INVALID KEY
+                       DISPLAY "Nom : " fe_nom
+                       DISPLAY "Prenom : " fe_prenom
+                       DISPLAY "Identifiant : " fe_numIdentification
+                       DISPLAY SEPARATOR
+
+               MOVE 0 TO heuresADeduire
+               MOVE fe_numIdentification TO fco_identifiant
+               MOVE fbp_mois TO fco_mois
+               MOVE fbp_annee TO fco_annee
+               READ fconges
+                   INVALID KEY
+                       DISPLAY "Aucun conge enregistre ce mois pour ",
+                       "cet employe"
+                   NOT INVALID KEY
+                       DISPLAY "Conge trouve pour ce mois - solde : ",
+                       fco_soldeConges " jours pris : " fco_joursPris,
+                       " type : " fco_typeConge
+                       COMPUTE heuresADeduire =
+                           fco_joursPris * WHeuresParJourConge
+               END-READ
 
                MOVE 0 TO Wtrouve
                PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
@@ -759,6 +1105,23 @@
                END-IF
                END-PERFORM
 
+               IF temp_heurestravaillees > SEUIL-HEURES-ALERTE
+                   DISPLAY "ATTENTION : nombre d'heures saisi ",
+                   "anormalement eleve, a verifier"
+               END-IF
+
+               IF heuresADeduire > 0
+                   IF temp_heurestravaillees > heuresADeduire
+                       COMPUTE temp_heurestravaillees =
+                           temp_heurestravaillees - heuresADeduire
+                   ELSE
+                       MOVE 0 TO temp_heurestravaillees
+                   END-IF
+                   MOVE temp_heurestravaillees TO affichage_salaireBrut
+                   DISPLAY "Heures travaillees apres deduction des ",
+                   "conges : " affichage_salaireBrut
+               END-IF
+
                MOVE 0 TO Wtrouve
                PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
                DISPLAY "Montant des avantages sociaux pour ce mois ?",
@@ -799,14 +1162,18 @@
                END-PERFORM
 
 
-               MOVE fe_numIdentification TO fbp_identifiant
-
                PERFORM CALCULER-SALAIRE
 
                MOVE temp_fbp_salaireBrut TO fbp_salaireBrut
                MOVE temp_fbp_cotisations TO fbp_cotisations
+               MOVE temp_fbp_impotRevenu TO fbp_impotRevenu
                MOVE temp_fbp_autresDeductions TO fbp_autresDeductions
                MOVE temp_fbp_salaireNet TO fbp_salaireNet
+               MOVE temp_heurestravaillees TO fbp_heuresTravailles
+               MOVE temp_fbp_heuresNormales TO fbp_heuresNormales
+               MOVE temp_fbp_heuresSupplementaires TO
+                   fbp_heuresSupplementaires
+               MOVE vrai_montantAvantages TO fbp_montantAvantages
                DISPLAY SEPARATOR
                DISPLAY "Bulletin de paie genere pour "
                fe_nom " " fe_prenom " (ID: " fe_numIdentification ")"
@@ -819,13 +1186,24 @@
            MOVE temp_heurestravaillees TO affichage_salaireBrut
                DISPLAY "Heures travaillees : " affichage_salaireBrut
 
+           MOVE temp_fbp_heuresNormales TO affichage-heures
+               DISPLAY "  dont heures normales : " affichage-heures
+
+           MOVE temp_fbp_heuresSupplementaires TO affichage-heures
+               DISPLAY "  dont heures supplementaires : "
+                   affichage-heures
+
            MOVE temp_fbp_salaireBrut TO affichage_salaireBrut
                DISPLAY "Salaire brut : " affichage_salaireBrut
 
            DISPLAY "Montant avantages : " affichage_montantAvantages
 
            MOVE temp_fbp_cotisations TO affichage_salaireBrut
-               DISPLAY "Cotisations : " affichage_salaireBrut
+               DISPLAY "Cotisations sociales (CNSS/AMO) : "
+                   affichage_salaireBrut
+
+           MOVE temp_fbp_impotRevenu TO affichage_salaireBrut
+               DISPLAY "Impot sur le revenu : " affichage_salaireBrut
 
            MOVE fbp_autresdeductions TO affichage_salaireBrut
                DISPLAY "Autres deductions : " affichage_salaireBrut
@@ -836,9 +1214,19 @@
 
                WRITE tamp_fbulletinsPaie
                END-WRITE
+
+               MOVE fe_nom TO WS-NOM-EMPLOYE-DOC
+               MOVE fe_prenom TO WS-PRENOM-EMPLOYE-DOC
+               PERFORM IMPRIMER-BULLETIN
+
+                   NOT INVALID KEY
+                       DISPLAY "Bulletin deja produit ce mois pour ",
+                       "l'identifiant " fe_numIdentification,
+                       " - employe ignore (reprise sans doublon)"
+               END-READ
        END-READ
        END-PERFORM
-       CLOSE femployes fmetiers fbulletinsPaie
+       CLOSE femployes fmetiers fbulletinsPaie fconges
        DISPLAY "--fin, toucher envoi pour retourner au menu--"
        ACCEPT CHOICE
        PERFORM RETOUR-MENU.
@@ -849,19 +1237,180 @@
        READ fmetiers
        INVALID KEY DISPLAY "Le metier de cet employe n'existe pas"
        NOT INVALID KEY
+      *Heures normales jusqu'au seuil mensuel configurable, heures
+      *supplementaires au-dela - seules ces dernieres sont majorees
+      *par fm_tauxsupplementaire
+               IF temp_heurestravaillees > SEUIL-HEURES-NORMALES
+                   MOVE SEUIL-HEURES-NORMALES TO
+                       temp_fbp_heuresNormales
+                   COMPUTE temp_fbp_heuresSupplementaires =
+                       temp_heurestravaillees - SEUIL-HEURES-NORMALES
+               ELSE
+                   MOVE temp_heurestravaillees TO
+                       temp_fbp_heuresNormales
+                   MOVE 0 TO temp_fbp_heuresSupplementaires
+               END-IF
+
                COMPUTE temp_fbp_salaireBrut =
-               temp_heurestravaillees * fm_salaireBase +
-               (temp_heurestravaillees * fm_tauxsupplementaire) +
+               temp_fbp_heuresNormales * fm_salaireBase +
+               (temp_fbp_heuresSupplementaires *
+               fm_tauxsupplementaire) +
                vrai_montantAvantages
 
+      *Cotisations sociales (CNSS/AMO), assises sur le salaire brut
+      *plafonne a PLAFOND-CS
+               IF temp_fbp_salaireBrut > PLAFOND-CS
+                   MOVE PLAFOND-CS TO WBaseCotisable
+               ELSE
+                   MOVE temp_fbp_salaireBrut TO WBaseCotisable
+               END-IF
                COMPUTE temp_fbp_cotisations =
-                   temp_fbp_salaireBrut * TAUX-CS
+                   WBaseCotisable * TAUX-CS
+
+      *Impot sur le revenu, calcule par bareme progressif sur le
+      *salaire brut diminue des cotisations sociales
+               PERFORM CALCULER-IR
+
                COMPUTE temp_fbp_salaireNet = temp_fbp_salaireBrut -
-                   temp_fbp_cotisations - vrai_autresDeductions
+                   temp_fbp_cotisations - temp_fbp_impotRevenu -
+                   vrai_autresDeductions
        END-READ
        CLOSE fmetiers.
 
 
+       CALCULER-IR.
+       COMPUTE WBaseImposable = temp_fbp_salaireBrut -
+           temp_fbp_cotisations
+       MOVE 0 TO temp_fbp_impotRevenu
+       MOVE 0 TO WPlafondPrecedent
+       PERFORM VARYING IDX-TR FROM 1 BY 1 UNTIL IDX-TR > 6
+           IF WBaseImposable > WPlafondPrecedent
+               COMPUTE WPortionTranche =
+                   FUNCTION MIN(WBaseImposable, BT-PLAFOND(IDX-TR))
+                   - WPlafondPrecedent
+               IF WPortionTranche > 0
+                   COMPUTE temp_fbp_impotRevenu =
+                       temp_fbp_impotRevenu +
+                       WPortionTranche * BT-TAUX(IDX-TR)
+               END-IF
+           END-IF
+           MOVE BT-PLAFOND(IDX-TR) TO WPlafondPrecedent
+       END-PERFORM.
+
+
+       INITIALISER-BAREME-IR.
+       MOVE 2500.00 TO BT-PLAFOND(1)
+       MOVE 0.000 TO BT-TAUX(1)
+       MOVE 4166.67 TO BT-PLAFOND(2)
+       MOVE 0.100 TO BT-TAUX(2)
+       MOVE 5000.00 TO BT-PLAFOND(3)
+       MOVE 0.200 TO BT-TAUX(3)
+       MOVE 6666.67 TO BT-PLAFOND(4)
+       MOVE 0.300 TO BT-TAUX(4)
+       MOVE 15000.00 TO BT-PLAFOND(5)
+       MOVE 0.340 TO BT-TAUX(5)
+       MOVE 99999999.99 TO BT-PLAFOND(6)
+       MOVE 0.380 TO BT-TAUX(6).
+
+
+       IMPRIMER-BULLETIN.
+      * Produit le document imprimable du bulletin (un fichier texte
+      * par bulletin), a partir du contenu courant de tamp_fbulletinsPaie
+       STRING "bulletin_" DELIMITED BY SIZE
+           FUNCTION TRIM(fbp_identifiant) DELIMITED BY SIZE
+           "_" DELIMITED BY SIZE
+           fbp_mois DELIMITED BY SIZE
+           "_" DELIMITED BY SIZE
+           fbp_annee DELIMITED BY SIZE
+           ".txt" DELIMITED BY SIZE
+           INTO WS-NOM-FICHIER-BULLETIN
+       END-STRING
+
+       OPEN OUTPUT fbulletinDoc
+       MOVE SPACES TO ligne-bulletin
+       STRING "BULLETIN DE PAIE - " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-NOM-EMPLOYE-DOC) DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-PRENOM-EMPLOYE-DOC) DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+
+       MOVE SPACES TO ligne-bulletin
+       STRING "Identifiant employe : " DELIMITED BY SIZE
+           fbp_identifiant DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+
+       MOVE SPACES TO ligne-bulletin
+       STRING "Periode : " DELIMITED BY SIZE
+           fbp_mois DELIMITED BY SIZE "/" DELIMITED BY SIZE
+           fbp_annee DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+
+       MOVE SPACES TO ligne-bulletin
+       WRITE ligne-bulletin
+
+       MOVE fbp_heuresTravailles TO affichage-heures
+       MOVE SPACES TO ligne-bulletin
+       STRING "Heures travaillees : " DELIMITED BY SIZE
+           affichage-heures DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+
+       MOVE fbp_heuresNormales TO affichage-heures
+       MOVE SPACES TO ligne-bulletin
+       STRING "  dont heures normales : " DELIMITED BY SIZE
+           affichage-heures DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+
+       MOVE fbp_heuresSupplementaires TO affichage-heures
+       MOVE SPACES TO ligne-bulletin
+       STRING "  dont heures supplementaires : " DELIMITED BY SIZE
+           affichage-heures DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+
+       MOVE fbp_salaireBrut TO affichage_salaireBrut
+       MOVE SPACES TO ligne-bulletin
+       STRING "Salaire brut : " DELIMITED BY SIZE
+           affichage_salaireBrut DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+
+       MOVE fbp_cotisations TO affichage_salaireBrut
+       MOVE SPACES TO ligne-bulletin
+       STRING "Cotisations sociales (CNSS/AMO) : " DELIMITED BY SIZE
+           affichage_salaireBrut DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+
+       MOVE fbp_impotRevenu TO affichage_salaireBrut
+       MOVE SPACES TO ligne-bulletin
+       STRING "Impot sur le revenu : " DELIMITED BY SIZE
+           affichage_salaireBrut DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+
+       MOVE fbp_autresDeductions TO affichage_salaireBrut
+       MOVE SPACES TO ligne-bulletin
+       STRING "Autres deductions : " DELIMITED BY SIZE
+           affichage_salaireBrut DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+
+       MOVE fbp_salaireNet TO affichage_salaireBrut
+       MOVE SPACES TO ligne-bulletin
+       STRING "Salaire net : " DELIMITED BY SIZE
+           affichage_salaireBrut DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+
+       CLOSE fbulletinDoc
+       DISPLAY "Document imprimable genere : " WS-NOM-FICHIER-BULLETIN.
+
+
        CONSULTER-BP.
        DISPLAY "Consulter un bulletin de paie"
        DISPLAY SEPARATOR
@@ -914,7 +1463,12 @@
 
            MOVE fbp_cotisations TO temp_fbp_cotisations
            MOVE temp_fbp_cotisations TO affichage_salaireBrut
-           DISPLAY "Cotisations : " affichage_salaireBrut
+           DISPLAY "Cotisations sociales (CNSS/AMO) : "
+               affichage_salaireBrut
+
+           MOVE fbp_impotRevenu TO temp_fbp_impotRevenu
+           MOVE temp_fbp_impotRevenu TO affichage_salaireBrut
+           DISPLAY "Impot sur le revenu : " affichage_salaireBrut
 
            MOVE fbp_autresdeductions TO temp_fbp_autresDeductions
            MOVE temp_fbp_autresDeductions TO affichage_salaireBrut
@@ -924,6 +1478,18 @@
            MOVE temp_fbp_salaireNet TO affichage_salaireBrut
            DISPLAY "Salaire net : " affichage_salaireBrut
            DISPLAY SEPARATOR
+
+           MOVE SPACES TO WS-NOM-EMPLOYE-DOC
+           MOVE SPACES TO WS-PRENOM-EMPLOYE-DOC
+           OPEN INPUT femployes
+           MOVE fbp_identifiant TO fe_numIdentification
+           READ femployes
+               NOT INVALID KEY
+                   MOVE fe_nom TO WS-NOM-EMPLOYE-DOC
+                   MOVE fe_prenom TO WS-PRENOM-EMPLOYE-DOC
+           END-READ
+           CLOSE femployes
+           PERFORM IMPRIMER-BULLETIN
        END-READ
 
        CLOSE fbulletinsPaie
@@ -980,6 +1546,10 @@
        MOVE fr_mois TO fbp_mois
        MOVE fr_annee TO fbp_annee
 
+       MOVE 0 TO temp_fr_totalSalaires
+       MOVE 0 TO temp_fr_totalCotisations
+       MOVE 0 TO temp_fr_totalImpotRevenu
+       MOVE 0 TO temp_fr_totalAutresDeductions
 
        MOVE 0 TO Wfin
        START fbulletinsPaie, KEY IS = fbp_annee
@@ -994,8 +1564,12 @@
                        NOT AT END
                            COMPUTE temp_fr_totalSalaires =
                                temp_fr_totalSalaires +fbp_salaireBrut
-                           COMPUTE temp_fr_totalImpots =
-                               temp_fr_totalImpots + fbp_cotisations
+                           COMPUTE temp_fr_totalCotisations =
+                               temp_fr_totalCotisations +
+                               fbp_cotisations
+                           COMPUTE temp_fr_totalImpotRevenu =
+                               temp_fr_totalImpotRevenu +
+                               fbp_impotRevenu
 
                            COMPUTE temp_fr_totalAutresDeductions =
                                temp_fr_totalAutresDeductions +
@@ -1006,7 +1580,8 @@
        END-START
 
        MOVE temp_fr_totalSalaires TO fr_totalSalaires
-       MOVE temp_fr_totalImpots TO fr_totalImpots
+       MOVE temp_fr_totalCotisations TO fr_totalCotisations
+       MOVE temp_fr_totalImpotRevenu TO fr_totalImpotRevenu
        MOVE temp_fr_totalAutresDeductions TO fr_totalAutresDeductions
 
        WRITE tamp_frapportsPaie
@@ -1017,8 +1592,13 @@
        MOVE temp_fr_totalSalaires TO affichage_salaireBrut
        DISPLAY "Masse salariale du mois : "affichage_salaireBrut
 
-       MOVE temp_fr_totalImpots TO affichage_salaireBrut
-       DISPLAY "Total impots du mois : "affichage_salaireBrut
+       MOVE temp_fr_totalCotisations TO affichage_salaireBrut
+       DISPLAY "Total cotisations sociales du mois : "
+           affichage_salaireBrut
+
+       MOVE temp_fr_totalImpotRevenu TO affichage_salaireBrut
+       DISPLAY "Total impot sur le revenu du mois : "
+           affichage_salaireBrut
 
        MOVE temp_fr_totalAutresDeductions TO affichage_salaireBrut
        DISPLAY "Total autres deductions : "affichage_salaireBrut
@@ -1071,7 +1651,11 @@
 
 
               DISPLAY "Le total des cotisations sociales pour ce mois: "
-              MOVE fr_totalImpots TO affichage_salaireBrut
+              MOVE fr_totalCotisations TO affichage_salaireBrut
+              DISPLAY affichage_salaireBrut
+
+              DISPLAY "Le total de l'impot sur le revenu pour ce mois: "
+              MOVE fr_totalImpotRevenu TO affichage_salaireBrut
               DISPLAY affichage_salaireBrut
        END-READ
        CLOSE frapportsPaie
@@ -1080,6 +1664,331 @@
            PERFORM RETOUR-MENU.
 
 
+       RAPPORT-CUMUL-ANNUEL.
+       DISPLAY "Rapport de cumul annuel"
+       DISPLAY SEPARATOR
+       DISPLAY "0. - Revenir au menu"
+       DISPLAY "1. - Cumul annuel d'un employe"
+       DISPLAY "2. - Cumul annuel de l'entreprise"
+       ACCEPT CHOICE
+       EVALUATE CHOICE
+           WHEN 1 PERFORM RAPPORT-ANNUEL-EMPLOYE
+           WHEN 2 PERFORM RAPPORT-ANNUEL-ENTREPRISE
+           WHEN OTHER PERFORM RETOUR-MENU
+       END-EVALUATE.
+
+
+       RAPPORT-ANNUEL-EMPLOYE.
+       DISPLAY "Cumul annuel d'un employe"
+       DISPLAY SEPARATOR
+       DISPLAY "Identifiant de l'employe : "
+       ACCEPT temp_ra_identifiant
+       DISPLAY "Annee (AAAA) : "
+       ACCEPT temp_ra_annee
+
+       MOVE 0 TO cumul_ra_salaireBrut
+       MOVE 0 TO cumul_ra_cotisations
+       MOVE 0 TO cumul_ra_impotRevenu
+       MOVE 0 TO cumul_ra_autresDeductions
+       MOVE 0 TO cumul_ra_salaireNet
+
+       OPEN INPUT fbulletinsPaie
+       MOVE temp_ra_identifiant TO fbp_identifiant
+       START fbulletinsPaie, KEY IS = fbp_identifiant
+           INVALID KEY
+               DISPLAY "Aucun bulletin trouve pour cet employe"
+           NOT INVALID KEY
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fbulletinsPaie NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fbp_identifiant NOT = temp_ra_identifiant
+                           MOVE 1 TO Wfin
+                       ELSE
+                           IF fbp_annee = temp_ra_annee
+                               COMPUTE cumul_ra_salaireBrut =
+                                   cumul_ra_salaireBrut +
+                                   fbp_salaireBrut
+                               COMPUTE cumul_ra_cotisations =
+                                   cumul_ra_cotisations +
+                                   fbp_cotisations
+                               COMPUTE cumul_ra_impotRevenu =
+                                   cumul_ra_impotRevenu +
+                                   fbp_impotRevenu
+                               COMPUTE cumul_ra_autresDeductions =
+                                   cumul_ra_autresDeductions +
+                                   fbp_autresDeductions
+                               COMPUTE cumul_ra_salaireNet =
+                                   cumul_ra_salaireNet +
+                                   fbp_salaireNet
+                           END-IF
+                       END-IF
+               END-PERFORM
+       END-START
+       CLOSE fbulletinsPaie
+
+       DISPLAY SEPARATOR
+       DISPLAY "Cumul " temp_ra_annee " pour l'employe "
+           temp_ra_identifiant
+       MOVE cumul_ra_salaireBrut TO affichage_cumul_ra
+       DISPLAY "Total salaire brut : " affichage_cumul_ra
+       MOVE cumul_ra_cotisations TO affichage_cumul_ra
+       DISPLAY "Total cotisations sociales : " affichage_cumul_ra
+       MOVE cumul_ra_impotRevenu TO affichage_cumul_ra
+       DISPLAY "Total impot sur le revenu : " affichage_cumul_ra
+       MOVE cumul_ra_autresDeductions TO affichage_cumul_ra
+       DISPLAY "Total autres deductions : " affichage_cumul_ra
+       MOVE cumul_ra_salaireNet TO affichage_cumul_ra
+       DISPLAY "Total salaire net : " affichage_cumul_ra
+
+       STRING "cumul_annuel_" DELIMITED BY SIZE
+           FUNCTION TRIM(temp_ra_identifiant) DELIMITED BY SIZE
+           "_" DELIMITED BY SIZE
+           temp_ra_annee DELIMITED BY SIZE
+           ".txt" DELIMITED BY SIZE
+           INTO WS-NOM-FICHIER-BULLETIN
+       END-STRING
+       OPEN OUTPUT fbulletinDoc
+       MOVE SPACES TO ligne-bulletin
+       STRING "CUMUL ANNUEL " DELIMITED BY SIZE
+           temp_ra_annee DELIMITED BY SIZE
+           " - EMPLOYE " DELIMITED BY SIZE
+           FUNCTION TRIM(temp_ra_identifiant) DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+       MOVE cumul_ra_salaireBrut TO affichage_cumul_ra
+       MOVE SPACES TO ligne-bulletin
+       STRING "Total salaire brut : " DELIMITED BY SIZE
+           affichage_cumul_ra DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+       MOVE cumul_ra_cotisations TO affichage_cumul_ra
+       MOVE SPACES TO ligne-bulletin
+       STRING "Total cotisations sociales : " DELIMITED BY SIZE
+           affichage_cumul_ra DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+       MOVE cumul_ra_impotRevenu TO affichage_cumul_ra
+       MOVE SPACES TO ligne-bulletin
+       STRING "Total impot sur le revenu : " DELIMITED BY SIZE
+           affichage_cumul_ra DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+       MOVE cumul_ra_autresDeductions TO affichage_cumul_ra
+       MOVE SPACES TO ligne-bulletin
+       STRING "Total autres deductions : " DELIMITED BY SIZE
+           affichage_cumul_ra DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+       MOVE cumul_ra_salaireNet TO affichage_cumul_ra
+       MOVE SPACES TO ligne-bulletin
+       STRING "Total salaire net : " DELIMITED BY SIZE
+           affichage_cumul_ra DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+       CLOSE fbulletinDoc
+       DISPLAY "Document imprimable genere : " WS-NOM-FICHIER-BULLETIN
+
+       DISPLAY "--fin, toucher envoi pour retourner au menu--"
+       ACCEPT CHOICE
+           PERFORM RETOUR-MENU.
+
+
+       RAPPORT-ANNUEL-ENTREPRISE.
+       DISPLAY "Cumul annuel de l'entreprise"
+       DISPLAY SEPARATOR
+       DISPLAY "Annee (AAAA) : "
+       ACCEPT temp_ra_annee
+
+       MOVE 0 TO cumul_ra_salaireBrut
+       MOVE 0 TO cumul_ra_cotisations
+       MOVE 0 TO cumul_ra_impotRevenu
+       MOVE 0 TO cumul_ra_autresDeductions
+       MOVE 0 TO cumul_ra_salaireNet
+
+       OPEN INPUT frapportsPaie
+       MOVE temp_ra_annee TO fr_annee
+       START frapportsPaie, KEY IS = fr_annee
+           INVALID KEY
+               DISPLAY "Aucun rapport mensuel trouve pour cette annee"
+           NOT INVALID KEY
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ frapportsPaie NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fr_annee NOT = temp_ra_annee
+                           MOVE 1 TO Wfin
+                       ELSE
+                           COMPUTE cumul_ra_salaireBrut =
+                               cumul_ra_salaireBrut + fr_totalSalaires
+                           COMPUTE cumul_ra_cotisations =
+                               cumul_ra_cotisations +
+                               fr_totalCotisations
+                           COMPUTE cumul_ra_impotRevenu =
+                               cumul_ra_impotRevenu +
+                               fr_totalImpotRevenu
+                           COMPUTE cumul_ra_autresDeductions =
+                               cumul_ra_autresDeductions +
+                               fr_totalAutresDeductions
+                       END-IF
+               END-PERFORM
+       END-START
+       CLOSE frapportsPaie
+
+       COMPUTE cumul_ra_salaireNet =
+           cumul_ra_salaireBrut - cumul_ra_cotisations -
+           cumul_ra_impotRevenu - cumul_ra_autresDeductions
+
+       DISPLAY SEPARATOR
+       DISPLAY "Cumul " temp_ra_annee " pour l'entreprise"
+       MOVE cumul_ra_salaireBrut TO affichage_cumul_ra
+       DISPLAY "Masse salariale annuelle : " affichage_cumul_ra
+       MOVE cumul_ra_cotisations TO affichage_cumul_ra
+       DISPLAY "Total cotisations sociales : " affichage_cumul_ra
+       MOVE cumul_ra_impotRevenu TO affichage_cumul_ra
+       DISPLAY "Total impot sur le revenu : " affichage_cumul_ra
+       MOVE cumul_ra_autresDeductions TO affichage_cumul_ra
+       DISPLAY "Total autres deductions : " affichage_cumul_ra
+       MOVE cumul_ra_salaireNet TO affichage_cumul_ra
+       DISPLAY "Total salaire net : " affichage_cumul_ra
+
+       STRING "cumul_annuel_entreprise_" DELIMITED BY SIZE
+           temp_ra_annee DELIMITED BY SIZE
+           ".txt" DELIMITED BY SIZE
+           INTO WS-NOM-FICHIER-BULLETIN
+       END-STRING
+       OPEN OUTPUT fbulletinDoc
+       MOVE SPACES TO ligne-bulletin
+       STRING "CUMUL ANNUEL ENTREPRISE " DELIMITED BY SIZE
+           temp_ra_annee DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+       MOVE cumul_ra_salaireBrut TO affichage_cumul_ra
+       MOVE SPACES TO ligne-bulletin
+       STRING "Masse salariale annuelle : " DELIMITED BY SIZE
+           affichage_cumul_ra DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+       MOVE cumul_ra_cotisations TO affichage_cumul_ra
+       MOVE SPACES TO ligne-bulletin
+       STRING "Total cotisations sociales : " DELIMITED BY SIZE
+           affichage_cumul_ra DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+       MOVE cumul_ra_impotRevenu TO affichage_cumul_ra
+       MOVE SPACES TO ligne-bulletin
+       STRING "Total impot sur le revenu : " DELIMITED BY SIZE
+           affichage_cumul_ra DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+       MOVE cumul_ra_autresDeductions TO affichage_cumul_ra
+       MOVE SPACES TO ligne-bulletin
+       STRING "Total autres deductions : " DELIMITED BY SIZE
+           affichage_cumul_ra DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+       MOVE cumul_ra_salaireNet TO affichage_cumul_ra
+       MOVE SPACES TO ligne-bulletin
+       STRING "Total salaire net : " DELIMITED BY SIZE
+           affichage_cumul_ra DELIMITED BY SIZE
+           INTO ligne-bulletin
+       WRITE ligne-bulletin
+       CLOSE fbulletinDoc
+       DISPLAY "Document imprimable genere : " WS-NOM-FICHIER-BULLETIN
+
+       DISPLAY "--fin, toucher envoi pour retourner au menu--"
+       ACCEPT CHOICE
+           PERFORM RETOUR-MENU.
+
+
+       GENERER-VIREMENT.
+       DISPLAY "Generation du fichier de virement bancaire"
+       DISPLAY SEPARATOR
+       DISPLAY "Mois (MM) : "
+       ACCEPT temp_fbp_mois
+       DISPLAY "Annee (AAAA) : "
+       ACCEPT temp_fbp_annee
+
+       OPEN INPUT frapportsPaie
+       MOVE temp_fbp_mois TO fr_mois
+       MOVE temp_fbp_annee TO fr_annee
+       READ frapportsPaie
+           INVALID KEY
+               DISPLAY "Aucun rapport de paie valide pour ce mois - ",
+               "executer PRODUIRE-RBP avant de generer le virement"
+               CLOSE frapportsPaie
+           NOT INVALID KEY
+               CLOSE frapportsPaie
+
+               STRING "virement_" DELIMITED BY SIZE
+                   temp_fbp_mois DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   temp_fbp_annee DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-NOM-FICHIER-BULLETIN
+               END-STRING
+
+               OPEN OUTPUT fbulletinDoc
+               OPEN INPUT femployes
+               OPEN INPUT fbulletinsPaie
+
+               MOVE temp_fbp_annee TO fbp_annee
+               START fbulletinsPaie, KEY IS = fbp_annee
+                   INVALID KEY
+                       DISPLAY "Aucun bulletin pour cette annee"
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfin
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                           READ fbulletinsPaie NEXT
+                           AT END MOVE 1 TO Wfin
+                           NOT AT END
+                               IF fbp_annee NOT = temp_fbp_annee
+                                   MOVE 1 TO Wfin
+                               ELSE
+                                   IF fbp_mois = temp_fbp_mois
+                                       MOVE fbp_identifiant TO
+                                           fe_numIdentification
+                                       READ femployes
+                                           INVALID KEY
+                                               MOVE "EMPLOYE INCONNU"
+                                                   TO fe_nom
+                                           NOT INVALID KEY
+                                               CONTINUE
+                                       END-READ
+                                       MOVE fbp_salaireNet TO
+                                           affichage_salaireBrut
+                                       MOVE SPACES TO ligne-bulletin
+                                       STRING
+                                         FUNCTION TRIM(fbp_identifiant)
+                                         DELIMITED BY SIZE
+                                         "," DELIMITED BY SIZE
+                                         FUNCTION TRIM(fe_nom)
+                                         DELIMITED BY SIZE
+                                         "," DELIMITED BY SIZE
+                                         FUNCTION TRIM
+                                           (affichage_salaireBrut)
+                                         DELIMITED BY SIZE
+                                         INTO ligne-bulletin
+                                       WRITE ligne-bulletin
+                                   END-IF
+                               END-IF
+                       END-PERFORM
+               END-START
+
+               CLOSE femployes
+               CLOSE fbulletinsPaie
+               CLOSE fbulletinDoc
+               DISPLAY "Fichier de virement genere : "
+                   WS-NOM-FICHIER-BULLETIN
+       END-READ
+
+       DISPLAY "--fin, toucher envoi pour retourner au menu--"
+       ACCEPT CHOICE
+           PERFORM RETOUR-MENU.
+
+
        EDITER-METIER.
        DISPLAY "Edition des informations sur les metiers des employes"
        DISPLAY SEPARATOR
@@ -1178,6 +2087,252 @@
        ACCEPT CHOICE
            PERFORM RETOUR-MENU.
 
+
+       MAJ-SEUIL-HEURES.
+       MOVE 0 TO Wtrouve
+       PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+       DISPLAY "Nouveau seuil mensuel d'heures normales ?: XXX.XX"
+       ACCEPT temp_seuil_heures
+       IF temp_seuil_heures <= 0 THEN
+           DISPLAY "seuil invalide, doit etre positif"
+       ELSE
+           MOVE temp_seuil_heures TO SEUIL-HEURES-NORMALES
+           DISPLAY "seuil modifie avec succes"
+           MOVE 1 TO Wtrouve
+       END-PERFORM
+
+       DISPLAY "--fin--"
+       ACCEPT CHOICE
+           PERFORM RETOUR-MENU.
+
+
+       CHANGER-MOT-DE-PASSE.
+       DISPLAY "Changer mon mot de passe"
+       DISPLAY SEPARATOR
+       DISPLAY "Mot de passe actuel : "
+       ACCEPT temp_fc_motDePasse
+       OPEN I-O fcomptes
+       MOVE USERNAME TO fc_identifiant
+       READ fcomptes
+           INVALID KEY
+               DISPLAY "Compte introuvable"
+           NOT INVALID KEY
+               IF fc_motDePasse NOT = temp_fc_motDePasse
+                   DISPLAY "Mot de passe actuel incorrect"
+               ELSE
+                   MOVE 0 TO Wtrouve
+                   PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+                       DISPLAY "Nouveau mot de passe : "
+                       ACCEPT temp_fc_motDePasse
+                       DISPLAY "Confirmer le nouveau mot de passe : "
+                       ACCEPT temp_fc_motDePasse2
+                       IF temp_fc_motDePasse NOT = temp_fc_motDePasse2
+                           DISPLAY "Les deux saisies ne correspondent",
+                           " pas, reessayez"
+                       ELSE
+                           MOVE temp_fc_motDePasse TO fc_motDePasse
+                           REWRITE tamp_fcomptes
+                           DISPLAY "Mot de passe modifie avec succes"
+                           MOVE 1 TO Wtrouve
+                       END-IF
+                   END-PERFORM
+               END-IF
+       END-READ
+       CLOSE fcomptes
+       DISPLAY "--fin, toucher envoi pour retourner au menu--"
+       ACCEPT CHOICE
+           PERFORM RETOUR-MENU.
+
+
+       GERER-COMPTES.
+       DISPLAY "Gestion des comptes utilisateurs"
+       DISPLAY SEPARATOR
+       DISPLAY "0. - Revenir au menu"
+       DISPLAY "1. - Creer un compte"
+       DISPLAY "2. - Lister les comptes"
+       ACCEPT CHOICE
+       EVALUATE CHOICE
+           WHEN 1 PERFORM CREER-COMPTE
+           WHEN 2 PERFORM LISTER-COMPTES
+           WHEN OTHER PERFORM RETOUR-MENU
+       END-EVALUATE.
+
+
+       CREER-COMPTE.
+       DISPLAY "Creation d'un compte utilisateur"
+       MOVE 0 TO Wtrouve
+       PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+           DISPLAY "Identifiant du nouveau compte : "
+           ACCEPT temp_fc_identifiant
+           OPEN INPUT fcomptes
+           MOVE temp_fc_identifiant TO fc_identifiant
+           READ fcomptes
+               INVALID KEY MOVE 0 TO Wtrouve
+               NOT INVALID KEY
+                   DISPLAY "Un compte avec cet identifiant existe deja"
+                   MOVE 1 TO Wtrouve
+           END-READ
+           CLOSE fcomptes
+       END-PERFORM
+
+       DISPLAY "Mot de passe du nouveau compte : "
+       ACCEPT temp_fc_motDePasse
+
+       MOVE 0 TO Wtrouve
+       PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+           DISPLAY "Niveau d'acces (A-Admin/B-Directeur/C-Employe) : "
+           ACCEPT temp_fc_niveauAcces
+           IF temp_fc_niveauAcces = "A" OR temp_fc_niveauAcces = "B"
+               OR temp_fc_niveauAcces = "C"
+               MOVE 1 TO Wtrouve
+           ELSE
+               DISPLAY "Niveau invalide, saisir A, B ou C"
+           END-IF
+       END-PERFORM
+
+       OPEN I-O fcomptes
+       MOVE temp_fc_identifiant TO fc_identifiant
+       MOVE temp_fc_motDePasse TO fc_motDePasse
+       MOVE temp_fc_niveauAcces TO fc_niveauAcces
+       WRITE tamp_fcomptes
+       END-WRITE
+       CLOSE fcomptes
+       DISPLAY "Compte cree avec succes"
+       DISPLAY "--fin, toucher envoi pour retourner au menu--"
+       ACCEPT CHOICE
+           PERFORM RETOUR-MENU.
+
+
+       LISTER-COMPTES.
+       DISPLAY "Liste des comptes utilisateurs"
+       DISPLAY SEPARATOR
+       OPEN INPUT fcomptes
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+           READ fcomptes NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   DISPLAY "Identifiant : " fc_identifiant
+                   DISPLAY "Niveau d'acces : " fc_niveauAcces
+                   DISPLAY SEPARATOR
+           END-READ
+       END-PERFORM
+       CLOSE fcomptes
+       DISPLAY "--fin, toucher envoi pour retourner au menu--"
+       ACCEPT CHOICE
+           PERFORM RETOUR-MENU.
+
+
+       GERER-CONGES.
+       DISPLAY "Gestion des conges et absences"
+       DISPLAY SEPARATOR
+       DISPLAY "0. - Revenir au menu"
+       DISPLAY "1. - Saisir un conge pour un employe"
+       DISPLAY "2. - Consulter les conges d'un employe"
+       ACCEPT CHOICE
+       EVALUATE CHOICE
+           WHEN 1 PERFORM SAISIR-CONGE
+           WHEN 2 PERFORM CONSULTER-CONGES
+           WHEN OTHER PERFORM RETOUR-MENU
+       END-EVALUATE.
+
+
+       SAISIR-CONGE.
+       DISPLAY "Saisie d'un conge/absence"
+       DISPLAY SEPARATOR
+       DISPLAY "Identifiant de l'employe : "
+       ACCEPT temp_fco_identifiant
+
+       DISPLAY "Mois concerne (MM) : "
+       ACCEPT temp_fco_mois
+       DISPLAY "Annee concernee (AAAA) : "
+       ACCEPT temp_fco_annee
+
+       DISPLAY "Solde de conges acquis (jours) ? format : XX,XX"
+       ACCEPT saisie_soldeConges
+       INSPECT saisie_soldeConges REPLACING ALL ',' BY '.'
+       MOVE FUNCTION NUMVAL(saisie_soldeConges) TO temp_fco_soldeConges
+
+       DISPLAY "Nombre de jours pris ce mois ? format : XX,XX"
+       ACCEPT saisie_joursPris
+       INSPECT saisie_joursPris REPLACING ALL ',' BY '.'
+       MOVE FUNCTION NUMVAL(saisie_joursPris) TO temp_fco_joursPris
+
+       MOVE 0 TO Wtrouve
+       PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+           DISPLAY "Type (C-Conge paye/M-Maladie) : "
+           ACCEPT temp_fco_typeConge
+           IF temp_fco_typeConge = "C" OR temp_fco_typeConge = "M"
+               MOVE 1 TO Wtrouve
+           ELSE
+               DISPLAY "Type invalide, saisir C ou M"
+           END-IF
+       END-PERFORM
+
+       OPEN I-O fconges
+       MOVE temp_fco_identifiant TO fco_identifiant
+       MOVE temp_fco_mois TO fco_mois
+       MOVE temp_fco_annee TO fco_annee
+       READ fconges
+           INVALID KEY
+               MOVE temp_fco_soldeConges TO fco_soldeConges
+               MOVE temp_fco_joursPris TO fco_joursPris
+               MOVE temp_fco_typeConge TO fco_typeConge
+               WRITE tamp_fconges
+               END-WRITE
+               DISPLAY "Conge enregistre avec succes"
+           NOT INVALID KEY
+               MOVE temp_fco_soldeConges TO fco_soldeConges
+               MOVE temp_fco_joursPris TO fco_joursPris
+               MOVE temp_fco_typeConge TO fco_typeConge
+               REWRITE tamp_fconges
+               DISPLAY "Conge mis a jour avec succes"
+       END-READ
+       CLOSE fconges
+       DISPLAY "--fin, toucher envoi pour retourner au menu--"
+       ACCEPT CHOICE
+           PERFORM RETOUR-MENU.
+
+
+       CONSULTER-CONGES.
+       DISPLAY "Consultation des conges d'un employe"
+       DISPLAY SEPARATOR
+       DISPLAY "Identifiant de l'employe : "
+       ACCEPT temp_fco_identifiant
+
+       OPEN INPUT fconges
+       MOVE temp_fco_identifiant TO fco_identifiant
+       START fconges, KEY IS = fco_identifiant
+           INVALID KEY
+               DISPLAY "Aucun conge enregistre pour cet employe"
+           NOT INVALID KEY
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fconges NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fco_identifiant NOT = temp_fco_identifiant
+                           MOVE 1 TO Wfin
+                       ELSE
+                           DISPLAY "Mois/Annee : " fco_mois "/"
+                               fco_annee
+                           MOVE fco_soldeConges TO affichage_joursConges
+                           DISPLAY "Solde acquis : "
+                               affichage_joursConges
+                           MOVE fco_joursPris TO affichage_joursConges
+                           DISPLAY "Jours pris : "
+                               affichage_joursConges
+                           DISPLAY "Type : " fco_typeConge
+                           DISPLAY SEPARATOR
+                       END-IF
+               END-PERFORM
+       END-START
+       CLOSE fconges
+       DISPLAY "--fin, toucher envoi pour retourner au menu--"
+       ACCEPT CHOICE
+           PERFORM RETOUR-MENU.
+
+
        CONSULTER-METIERS.
        DISPLAY "Consulter les metiers : "
        DISPLAY SEPARATOR
@@ -1233,6 +2388,7 @@
                     DISPLAY "Metier non trouve"
                 NOT INVALID KEY
                    OPEN I-O femployes
+                   OPEN I-O farchiveEmployes
                    MOVE 0 TO Wfin
                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
                        READ femployes NEXT
@@ -1240,11 +2396,30 @@
                        NOT AT END
                            IF fe_metier = fm_nomMetier THEN
                                DISPLAY "Employe " ,fe_nom, " retire"
+                               MOVE fe_numIdentification TO
+                                   fa_numIdentification
+                               MOVE fe_nom TO fa_nom
+                               MOVE fe_prenom TO fa_prenom
+                               MOVE fe_dateEmbauche TO fa_dateEmbauche
+                               MOVE fe_metier TO fa_metier
+                               STRING FUNCTION CURRENT-DATE(7:2)
+                                   DELIMITED BY SIZE
+                                   "/" DELIMITED BY SIZE
+                                   FUNCTION CURRENT-DATE(5:2)
+                                   DELIMITED BY SIZE
+                                   "/" DELIMITED BY SIZE
+                                   FUNCTION CURRENT-DATE(1:4)
+                                   DELIMITED BY SIZE
+                                   INTO fa_dateSortie
+                               END-STRING
+                               WRITE tamp_farchiveEmployes
+                               END-WRITE
                                DELETE femployes RECORD
                            END-IF
                        END-READ
                       END-PERFORM
                       CLOSE femployes
+                      CLOSE farchiveEmployes
                             DELETE fmetiers
                             DISPLAY "Metier retire avec succes"
                             MOVE 1 TO Wtrouve
